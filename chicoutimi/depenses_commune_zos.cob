@@ -1,130 +1,887 @@
-       IDENTIFICATION DIVISION.                                        
-       PROGRAM-ID. DEPENSES.                                           
-                                                                       
-                                                                       
-       ENVIRONMENT DIVISION.                                           
-       CONFIGURATION SECTION.                                          
-       SOURCE-COMPUTER. MVS.                                           
-       OBJECT-COMPUTER. MVS.                                           
-                                                                       
-       INPUT-OUTPUT SECTION.                                           
-       FILE-CONTROL.                                                   
-                SELECT BUYER-DATA ASSIGN TO DEPENS.                    
-                SELECT TOTAL-DATA ASSIGN TO SORTIE.                              
-                SELECT SORTED-DATA ASSIGN TO SYSWORK.              
-      * SYSWORK = zone de travail "interne" a l OS/COBOL                
-      * Mais n est pas toujours present sur PC                          
-                                                                        
-                                                                        
-       DATA DIVISION.                                                   
-       FILE SECTION.                                                    
-       FD  BUYER-DATA                                                   
-           RECORDING MODE IS F.                                         
-       01  PEOPLE-RECORD.                                               
-           05 NAME-IN   PICTURE X(20).                                  
-           05 MONEY-SPENT-IN  PICTURE 9999V99.                          
-           05   PICTURE X(1).                                                                                        				
-           05 DATE-RECORD.                                             
-              06 DAY-IN  PICTURE 99.                                   
-              06 MONTH-IN  PICTURE 99.                                 
-              06 YEAR-IN  PICTURE 9999.                                
-                                                                       
-       SD  SORTED-DATA.                                                
-       01  SORTED-RECORD.                                              
-           05 NAME-ST   PICTURE X(20).                                 
-           05 MONEY-SPENT-ST  PICTURE 9(4)V99.                         
-           05   PICTURE X(1).                                          
-           05 DATE-ST.                                                 
-              06 DAY-ST  PICTURE 99.                                   
-              06 MONTH-ST  PICTURE 99.                                 
-              06 YEAR-ST  PICTURE 9999.                                
-                                                                       
-       FD  TOTAL-DATA                                                  
-           RECORDING MODE IS F.                                           
-       01  PRINT-REC.                                                   
-           05 NAME-OUT  PICTURE X(20).                                  
-           05   PICTURE X(10).                                          
-           05 TOTAL-OUT  PICTURE ZZZZ.99.                               
-                                                                        
-       WORKING-STORAGE SECTION.                                         
-       01  ARE-THERE-MORE-RECORDS PICTURE XXX VALUE 'YES'.              
-       77  CURRENT-NAME  PICTURE X(20).                                 
-       77  CURRENT-SUM   PICTURE 9(4)V99.                               
-       77  CURRENT-AVERAGE  PICTURE 9(4)V99.                            
-       77  CURRENT-AV-ENTRIES  PICTURE 999.                             
-       77  CURRENT-ENTRIES  PICTURE 999.                                
-       01  IS-FIRST-ENTRY  PICTURE XXX VALUE 'YES'.                                           
-           88 NOT-FIRST-ENTRY       VALUE 'NO '.                       
-                                                                       
-                                                                       
-       PROCEDURE DIVISION.                                             
-       100-MAIN-MODULE.                                                
-           SORT SORTED-DATA ON ASCENDING KEY NAME-ST OF SORTED-RECORD  
-                USING BUYER-DATA                                       
-            OUTPUT PROCEDURE 200-AFTER-SORT                            
-           STOP RUN.                                                   
-                                                                       
-       200-AFTER-SORT.                                                 
-           MOVE 'YES' TO IS-FIRST-ENTRY                                
-           OPEN OUTPUT TOTAL-DATA                                      
-           PERFORM UNTIL ARE-THERE-MORE-RECORDS = 'NO'                 
-      * Ceci est un commentaire... COL7 a * == commentaire             
-      *      READ SORTED-DATA                                                               
-      * On ne READ pas un SORT                                        
-              RETURN SORTED-DATA                                      
-            AT END                                                    
-              MOVE 'NO ' TO ARE-THERE-MORE-RECORDS                    
-              PERFORM 400-WRITE-SUM-TO-FILE                           
-              PERFORM 500-TOTAL-AVERAGE-TO-FILE                       
-            NOT AT END                                                
-              PERFORM 300-COUNT-ROUTINE                               
-                END-RETURN                                            
-                END-PERFORM                                           
-                CLOSE TOTAL-DATA.                                     
-                                                                      
-       300-COUNT-ROUTINE.                                             
-      *     DISPLAY "Name temp : " NAME-ST                            
-      *     DISPLAY "Money : " MONEY-SPENT-ST                         
-           IF IS-FIRST-ENTRY = 'YES'                                  
-      *         Premiere iteration, on initialize tout                	               
-              MOVE NAME-ST TO CURRENT-NAME                             
-              MOVE MONEY-SPENT-ST TO CURRENT-SUM                       
-              MOVE 1 TO CURRENT-ENTRIES CURRENT-AV-ENTRIES             
-              MOVE 0 TO CURRENT-AVERAGE                                
-              MOVE 'NO ' TO IS-FIRST-ENTRY                             
-           ELSE                                                        
-              IF  NAME-ST = CURRENT-NAME                               
-      *             2e iteration ou plus dans un meme bloc de nom      
-      *      On ajoute la depense associee                             
-                  ADD MONEY-SPENT-ST TO CURRENT-SUM                    
-                  ADD 1 TO CURRENT-ENTRIES                             
-              ELSE                                                     
-      *             On change de nom, donc on calcule et on ecrit      
-                  PERFORM 400-WRITE-SUM-TO-FILE                        
-                  ADD CURRENT-SUM TO CURRENT-AVERAGE                   
-                  ADD 1 TO CURRENT-AV-ENTRIES                                                  
-      *      On reinitialize avec le nouveau nom                      
-                  MOVE NAME-ST TO CURRENT-NAME                        
-                  MOVE MONEY-SPENT-ST TO CURRENT-SUM                  
-                  MOVE 1 TO CURRENT-ENTRIES                           
-              END-IF                                                  
-           END-IF.                                                    
-                                                                      
-       400-WRITE-SUM-TO-FILE.                                         
-      *     move space permet de mettre les espaces ou il faut        
-           MOVE SPACES TO PRINT-REC                                   
-           MOVE CURRENT-NAME TO NAME-OUT                              
-           MOVE CURRENT-SUM TO TOTAL-OUT                              
-           WRITE PRINT-REC.                                           
-                                                                      
-       500-TOTAL-AVERAGE-TO-FILE.                                     
-           ADD CURRENT-SUM TO CURRENT-AVERAGE                                             
-           DIVIDE CURRENT-AV-ENTRIES INTO CURRENT-AVERAGE            
-           MOVE "-------------------------------------" TO PRINT-REC 
-           WRITE PRINT-REC                                           
-           MOVE SPACES TO PRINT-REC                                  
-           MOVE "TOTAL AVERAGE       " TO NAME-OUT                   
-           MOVE CURRENT-AVERAGE TO TOTAL-OUT                         
-           WRITE PRINT-REC.                                          
-                                                                     
-       END PROGRAM DEPENSES.                                         
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEPENSES.
+
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MVS.
+       OBJECT-COMPUTER. MVS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+                SELECT BUYER-DATA ASSIGN TO DEPENS.
+                SELECT TOTAL-DATA ASSIGN TO SORTIE.
+                SELECT SORTED-DATA ASSIGN TO SYSWORK.
+      * SYSWORK = zone de travail "interne" a l OS/COBOL
+      * Mais n est pas toujours present sur PC
+                SELECT EXCEPTION-DATA ASSIGN TO DEPASS.
+      * DEPASS = fournisseurs qui depassent le seuil autorise
+                SELECT VALID-DATA ASSIGN TO VALIDTMP.
+      * VALIDTMP = copie de DEPENS purgee des enregistrements rejetes,
+      * c est elle qui alimente le SORT, pas BUYER-DATA directement
+                SELECT REJECT-DATA ASSIGN TO REJETS.
+      * REJETS = enregistrements rejetes par 060-VALIDATE-INPUT-DATA
+                SELECT CHECKPOINT-DATA ASSIGN TO CHKPOINT.
+      * CHKPOINT = position (dernier NAME-ST ecrit) pour permettre un
+      * RESTART si le RUN abende avant la fin de 200-AFTER-SORT
+                SELECT BUYER-TOTALS-DATA ASSIGN TO BUYTOT.
+      * BUYTOT = un total par fournisseur, ecrit par 400-WRITE-SUM-TO-
+      * FILE, qui alimente le 2e SORT du rapport des plus gros comptes
+                SELECT SORTED-TOTALS ASSIGN TO SYSWK02.
+                SELECT TOP-SPENDERS-DATA ASSIGN TO TOPSPEND.
+      * TOPSPEND = les plus gros comptes de depenses, en ordre
+      * decroissant, tires de BUYTOT par le 2e SORT
+                SELECT GL-FEED-DATA ASSIGN TO GLFEED.
+      * GLFEED = extrait a format fixe pour le systeme de comptabilite,
+      * un enregistrement par fournisseur, poste budgetaire et mois
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BUYER-DATA
+           RECORDING MODE IS F.
+       01  PEOPLE-RECORD.
+           05 NAME-IN   PICTURE X(20).
+           05 MONEY-SPENT-IN  PICTURE 9999V99.
+           05   PICTURE X(1).
+           05 CATEGORY-IN  PICTURE X(4).
+      *        Poste budgetaire : VOYA-SUPP-UTIL-CONT etc.
+           05 DATE-RECORD.
+              06 DAY-IN  PICTURE 99.
+              06 MONTH-IN  PICTURE 99.
+              06 YEAR-IN  PICTURE 9999.
+
+       SD  SORTED-DATA.
+       01  SORTED-RECORD.
+           05 NAME-ST   PICTURE X(20).
+           05 MONEY-SPENT-ST  PICTURE 9(4)V99.
+           05   PICTURE X(1).
+           05 CATEGORY-ST  PICTURE X(4).
+           05 DATE-ST.
+              06 DAY-ST  PICTURE 99.
+              06 MONTH-ST  PICTURE 99.
+              06 YEAR-ST  PICTURE 9999.
+
+       FD  TOTAL-DATA
+           RECORDING MODE IS F.
+       01  PRINT-REC.
+           05 NAME-OUT  PICTURE X(20).
+           05   PICTURE X(2).
+           05 CATEGORY-OUT  PICTURE X(4).
+           05   PICTURE X(2).
+           05 PERIOD-OUT  PICTURE X(7).
+           05   PICTURE X(2).
+           05 TOTAL-OUT  PICTURE ZZZZ.99.
+
+       FD  EXCEPTION-DATA
+           RECORDING MODE IS F.
+       01  EXCEPTION-REC.
+           05 EXC-NAME-OUT  PICTURE X(20).
+           05   PICTURE X(2).
+           05 EXC-TOTAL-OUT  PICTURE ZZZZ.99.
+           05   PICTURE X(2).
+           05 EXC-THRESHOLD-OUT  PICTURE ZZZZ.99.
+
+       FD  VALID-DATA
+           RECORDING MODE IS F.
+       01  VALID-RECORD.
+           05 NAME-VA   PICTURE X(20).
+           05 MONEY-SPENT-VA  PICTURE 9999V99.
+           05   PICTURE X(1).
+           05 CATEGORY-VA  PICTURE X(4).
+           05 DATE-VA.
+              06 DAY-VA  PICTURE 99.
+              06 MONTH-VA  PICTURE 99.
+              06 YEAR-VA  PICTURE 9999.
+
+       FD  REJECT-DATA
+           RECORDING MODE IS F.
+       01  REJECT-RECORD.
+           05 REJ-NAME  PICTURE X(20).
+           05 REJ-MONEY  PICTURE X(6).
+           05 REJ-CATEGORY  PICTURE X(4).
+           05 REJ-DAY  PICTURE 99.
+           05 REJ-MONTH  PICTURE 99.
+           05 REJ-YEAR  PICTURE 9999.
+           05 REJ-REASON  PICTURE X(25).
+
+       FD  CHECKPOINT-DATA
+           RECORDING MODE IS F.
+       01  CHECKPOINT-RECORD.
+           05 CHKPT-NAME  PICTURE X(20).
+           05 CHKPT-RECORDS-READ  PICTURE 9(6).
+           05 CHKPT-RECORDS-SKIPPED  PICTURE 9(6).
+           05 CHKPT-LINES-WRITTEN  PICTURE 9(6).
+           05 CHKPT-SUM-ALL-MONEY  PICTURE 9(7)V99.
+           05 CHKPT-AVERAGE-SUM  PICTURE 9(7)V99.
+           05 CHKPT-AV-ENTRIES  PICTURE 999.
+           05 CHKPT-CURRENT-SUM  PICTURE 9(4)V99.
+      *     'YES' seulement sur le point de controle ecrit apres que
+      *     500-TOTAL-AVERAGE-TO-FILE/505-WRITE-GRAND-TOTAL ont ecrit
+      *     leurs lignes pour le dernier fournisseur du fichier ; voir
+      *     455-WRITE-FINAL-CHECKPOINT.
+           05 CHKPT-TRAILER-DONE  PICTURE XXX.
+
+       FD  BUYER-TOTALS-DATA
+           RECORDING MODE IS F.
+       01  BUYER-TOTAL-RECORD.
+           05 BT-NAME  PICTURE X(20).
+           05 BT-TOTAL  PICTURE 9(7)V99.
+
+       SD  SORTED-TOTALS.
+       01  SORTED-TOTAL-RECORD.
+           05 ST-NAME  PICTURE X(20).
+           05 ST-TOTAL  PICTURE 9(7)V99.
+
+       FD  TOP-SPENDERS-DATA
+           RECORDING MODE IS F.
+       01  TOP-SPENDER-REC.
+           05 RANK-OUT  PICTURE 99.
+           05   PICTURE X(2).
+           05 TS-NAME-OUT  PICTURE X(20).
+           05   PICTURE X(2).
+           05 TS-TOTAL-OUT  PICTURE ZZZZZZ9.99.
+
+       FD  GL-FEED-DATA
+           RECORDING MODE IS F.
+       01  GL-FEED-REC.
+           05 GL-CODE-OUT  PICTURE X(6).
+           05 GL-NAME-OUT  PICTURE X(20).
+           05 GL-PERIOD-OUT  PICTURE X(7).
+           05 GL-TOTAL-OUT  PICTURE 9(7)V99.
+
+       WORKING-STORAGE SECTION.
+       01  ARE-THERE-MORE-RECORDS PICTURE XXX VALUE 'YES'.
+       01  ARE-THERE-MORE-BUYER-RECS PICTURE XXX VALUE 'YES'.
+       01  RECORD-VALID  PICTURE X VALUE 'Y'.
+       77  MAX-DAYS  PICTURE 99.
+       77  REJECT-REASON  PICTURE X(25).
+      * Carte de parametres lue sur SYSIN au debut du RUN :
+      *   colonne 1     : type de periode  M=mois Q=trimestre A=tout
+      *   colonnes 2-5  : annee            (AAAA)
+      *   colonnes 6-7  : mois (01-12) ou no de trimestre (1-4)
+      *   colonnes 8-13 : seuil de depense exceptionnel (9999V99),
+      *                   zero ou blanc = seuil par defaut
+      *   colonne 14    : Y = reprise (RESTART) a partir du dernier
+      *                   point de controle de CHECKPOINT-DATA
+       01  PARM-CARD.
+           05 PARM-PERIOD-TYPE  PICTURE X.
+           05 PARM-YEAR         PICTURE 9(4).
+           05 PARM-PERIOD-VALUE PICTURE 99.
+           05 PARM-THRESHOLD    PICTURE 9(4)V99.
+           05 PARM-RESTART-IND  PICTURE X.
+               88 RESTART-REQUESTED    VALUE 'Y'.
+           05   PICTURE X(66).
+       77  REC-QUARTER  PICTURE 9.
+       77  THRESHOLD  PICTURE 9(4)V99 VALUE 1000.00.
+       01  RESTART-NAME  PICTURE X(20) VALUE SPACES.
+       01  MORE-CHECKPOINTS  PICTURE XXX VALUE 'YES'.
+      *     A 1, un point de controle est ecrit apres CHAQUE
+      *     fournisseur ; comme TOTAL-DATA/EXCEPTION-DATA/BUYTOT/
+      *     GLFEED sont rouverts en EXTEND (et non repositionnes) sur
+      *     une reprise, un intervalle plus grand ferait reecrire en
+      *     double les fournisseurs traites depuis le dernier point
+      *     de controle.
+       77  CHECKPOINT-INTERVAL  PICTURE 999 VALUE 1.
+       77  BUYERS-SINCE-CHECKPOINT  PICTURE 999 VALUE ZERO.
+       01  PERIOD-MATCH  PICTURE X VALUE 'Y'.
+           88 RECORD-IN-PERIOD    VALUE 'Y'.
+       01  HEADER-LINE  PICTURE X(44) VALUE SPACES.
+       77  CURRENT-NAME  PICTURE X(20).
+       77  CURRENT-CATEGORY  PICTURE X(4).
+       77  CURRENT-CAT-SUM  PICTURE 9(4)V99.
+       77  CURRENT-YEAR  PICTURE 9(4).
+       77  CURRENT-MONTH  PICTURE 99.
+       77  CURRENT-MONTH-SUM  PICTURE 9(4)V99.
+       77  CURRENT-SUM   PICTURE 9(4)V99.
+      *     Sert aussi d accumulateur du total general (avant division
+      *     par CURRENT-AV-ENTRIES) : il lui faut la meme capacite que
+      *     GRAND-TOTAL, pas seulement celle d une seule moyenne.
+       77  CURRENT-AVERAGE  PICTURE 9(7)V99.
+       77  CURRENT-AV-ENTRIES  PICTURE 999.
+       77  CURRENT-ENTRIES  PICTURE 999.
+       01  IS-FIRST-ENTRY  PICTURE XXX VALUE 'YES'.
+           88 NOT-FIRST-ENTRY       VALUE 'NO '.
+      *     Restaure a partir du dernier point de controle : indique
+      *     si 500-TOTAL-AVERAGE-TO-FILE/505-WRITE-GRAND-TOTAL avaient
+      *     deja ecrit leurs lignes pour le dernier fournisseur avant
+      *     l abend, pour ne pas les re-executer (ni les oublier) au
+      *     redemarrage.
+       01  TRAILER-DONE-IND  PICTURE XXX VALUE 'NO '.
+           88 TRAILER-ALREADY-DONE       VALUE 'YES'.
+      * Totaux de controle pour balancer TOTAL-DATA contre DEPENS
+       77  RECORDS-READ  PICTURE 9(6) VALUE ZERO.
+       77  RECORDS-REJECTED  PICTURE 9(6) VALUE ZERO.
+      *     RECORDS-SKIPPED = enregistrements valides par 065-VALIDATE-
+      *     ONE-RECORD mais ecartes par 320-CHECK-PERIOD (hors de la
+      *     periode demandee). RECS LUS + HORS PERIODE + REJETS doit
+      *     donc egaler le nombre total d enregistrements de DEPENS.
+       77  RECORDS-SKIPPED  PICTURE 9(6) VALUE ZERO.
+       77  LINES-WRITTEN  PICTURE 9(6) VALUE ZERO.
+       77  SUM-ALL-MONEY  PICTURE 9(7)V99 VALUE ZERO.
+      *     Photo de RECORDS-READ/SUM-ALL-MONEY prise juste avant de
+      *     compter l enregistrement qui declenche un changement de
+      *     nom ; c est cette photo (et non les compteurs deja mis a
+      *     jour pour le nouveau fournisseur) qui va dans le prochain
+      *     point de controle, sinon la reprise recompte deux fois
+      *     l enregistrement qui a declenche le point de controle.
+       77  PRIOR-RECORDS-READ  PICTURE 9(6) VALUE ZERO.
+       77  PRIOR-SUM-ALL-MONEY  PICTURE 9(7)V99 VALUE ZERO.
+      *     Meme principe pour RECORDS-SKIPPED, mais tenu a jour a
+      *     chaque enregistrement hors periode DU FOURNISSEUR EN COURS
+      *     (NAME-ST = CURRENT-NAME) plutot qu une seule fois : un
+      *     fournisseur non encore atteint peut avoir plusieurs
+      *     enregistrements hors periode avant son propre premier
+      *     enregistrement dans la periode, et ceux-la ne doivent
+      *     entrer dans aucun point de controle avant que CE
+      *     fournisseur ne soit lui-meme repris, sinon une reprise les
+      *     recompte une 2e fois.
+       77  PRIOR-RECORDS-SKIPPED  PICTURE 9(6) VALUE ZERO.
+       77  SUM-ALL-MONEY-ED  PICTURE ZZZZZZ9.99.
+       77  GRAND-TOTAL  PICTURE 9(7)V99.
+       77  GRAND-TOTAL-ED  PICTURE ZZZZZZ9.99.
+       01  TRAILER-LINE  PICTURE X(44) VALUE SPACES.
+       01  ARE-THERE-MORE-TOTALS  PICTURE XXX VALUE 'YES'.
+       77  TOP-RANK  PICTURE 99 VALUE ZERO.
+       77  TOP-SPENDERS-LIMIT  PICTURE 99 VALUE 10.
+       77  GL-CODE  PICTURE X(6).
+      *     Reserve des lignes d un fournisseur (sous-totaux mois et
+      *     poste budgetaire, et leurs extraits GL) jusqu a ce que le
+      *     fournisseur entier soit pret : voir 405/410/415/430. Sans
+      *     cela, une reprise apres un abend survenu en cours de
+      *     fournisseur reecrirait en double les lignes deja ecrites
+      *     avant l abend.
+       77  BUFFER-MAX  PICTURE 99 VALUE 48.
+       77  BUFFER-COUNT  PICTURE 99 VALUE ZERO.
+       77  BUFFER-INDEX  PICTURE 99.
+       01  BUFFERED-LINES.
+           05 BUFFERED-LINE OCCURS 48 TIMES.
+              10 BUF-PRINT-LINE  PICTURE X(44).
+              10 BUF-GL-LINE  PICTURE X(42).
+              10 BUF-HAS-GL  PICTURE X.
+                  88 BUF-GL-PRESENT  VALUE 'Y'.
+
+
+       PROCEDURE DIVISION.
+       100-MAIN-MODULE.
+           PERFORM 050-GET-PARAMETERS
+           PERFORM 060-VALIDATE-INPUT-DATA
+           SORT SORTED-DATA ON ASCENDING KEY NAME-ST
+                                     CATEGORY-ST
+                                     YEAR-ST
+                                     MONTH-ST OF SORTED-RECORD
+                USING VALID-DATA
+            OUTPUT PROCEDURE 200-AFTER-SORT
+           SORT SORTED-TOTALS ON DESCENDING KEY ST-TOTAL
+                                OF SORTED-TOTAL-RECORD
+                USING BUYER-TOTALS-DATA
+            OUTPUT PROCEDURE 700-WRITE-TOP-SPENDERS
+           STOP RUN.
+
+       050-GET-PARAMETERS.
+      *     Selection de periode optionnelle (mois ou trimestre) ;
+      *     une carte vide ou un type autre que M/Q traite le fichier
+      *     au complet, comme avant.
+           MOVE SPACES TO PARM-CARD
+           ACCEPT PARM-CARD FROM SYSIN
+           IF PARM-THRESHOLD NOT = ZERO
+               MOVE PARM-THRESHOLD TO THRESHOLD
+           END-IF.
+
+       060-VALIDATE-INPUT-DATA.
+      *     Passe de validation avant le SORT : les enregistrements
+      *     corrects vont dans VALID-DATA (ce que le SORT utilise),
+      *     les autres dans REJECT-DATA avec leur motif de rejet.
+           MOVE 'YES' TO ARE-THERE-MORE-BUYER-RECS
+           OPEN INPUT BUYER-DATA
+           OPEN OUTPUT VALID-DATA
+           OPEN OUTPUT REJECT-DATA
+           PERFORM UNTIL ARE-THERE-MORE-BUYER-RECS = 'NO '
+               READ BUYER-DATA
+                 AT END
+                   MOVE 'NO ' TO ARE-THERE-MORE-BUYER-RECS
+                 NOT AT END
+                   PERFORM 065-VALIDATE-ONE-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE BUYER-DATA
+           CLOSE VALID-DATA
+           CLOSE REJECT-DATA.
+
+       065-VALIDATE-ONE-RECORD.
+           MOVE 'Y' TO RECORD-VALID
+           MOVE SPACES TO REJECT-REASON
+           IF MONEY-SPENT-IN NOT NUMERIC
+               MOVE 'N' TO RECORD-VALID
+               MOVE 'MONTANT NON NUMERIQUE' TO REJECT-REASON
+           END-IF
+           IF RECORD-VALID = 'Y'
+                       AND (MONTH-IN NOT NUMERIC OR DAY-IN NOT NUMERIC
+                                OR YEAR-IN NOT NUMERIC)
+               MOVE 'N' TO RECORD-VALID
+               MOVE 'DATE NON NUMERIQUE' TO REJECT-REASON
+           END-IF
+           IF RECORD-VALID = 'Y'
+                       AND (MONTH-IN < 1 OR MONTH-IN > 12)
+               MOVE 'N' TO RECORD-VALID
+               MOVE 'MOIS INVALIDE' TO REJECT-REASON
+           END-IF
+           IF RECORD-VALID = 'Y'
+               PERFORM 067-GET-DAYS-IN-MONTH
+               IF DAY-IN < 1 OR DAY-IN > MAX-DAYS
+                   MOVE 'N' TO RECORD-VALID
+                   MOVE 'JOUR INVALIDE' TO REJECT-REASON
+               END-IF
+           END-IF
+           IF RECORD-VALID = 'Y'
+               WRITE VALID-RECORD FROM PEOPLE-RECORD
+           ELSE
+               MOVE NAME-IN TO REJ-NAME
+               MOVE MONEY-SPENT-IN TO REJ-MONEY
+               MOVE CATEGORY-IN TO REJ-CATEGORY
+               MOVE DAY-IN TO REJ-DAY
+               MOVE MONTH-IN TO REJ-MONTH
+               MOVE YEAR-IN TO REJ-YEAR
+               MOVE REJECT-REASON TO REJ-REASON
+               WRITE REJECT-RECORD
+               ADD 1 TO RECORDS-REJECTED
+           END-IF.
+
+       067-GET-DAYS-IN-MONTH.
+      *     Nombre de jours du mois, en tenant compte des annees
+      *     bissextiles pour fevrier.
+           EVALUATE MONTH-IN
+             WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+               MOVE 31 TO MAX-DAYS
+             WHEN 4 WHEN 6 WHEN 9 WHEN 11
+               MOVE 30 TO MAX-DAYS
+             WHEN 2
+               IF FUNCTION MOD(YEAR-IN, 4) = 0 AND
+                       (FUNCTION MOD(YEAR-IN, 100) NOT = 0 OR
+                        FUNCTION MOD(YEAR-IN, 400) = 0)
+                   MOVE 29 TO MAX-DAYS
+               ELSE
+                   MOVE 28 TO MAX-DAYS
+               END-IF
+             WHEN OTHER
+               MOVE 0 TO MAX-DAYS
+           END-EVALUATE.
+
+       150-WRITE-REPORT-HEADER.
+           EVALUATE PARM-PERIOD-TYPE
+             WHEN 'M'
+               STRING 'PERIODE: MOIS ' PARM-YEAR '/' PARM-PERIOD-VALUE
+                    DELIMITED BY SIZE INTO HEADER-LINE
+             WHEN 'Q'
+               STRING 'PERIODE: TRIM ' PARM-YEAR '/' PARM-PERIOD-VALUE
+                    DELIMITED BY SIZE INTO HEADER-LINE
+             WHEN OTHER
+               MOVE 'PERIODE: TOUTES' TO HEADER-LINE
+           END-EVALUATE
+           MOVE HEADER-LINE TO PRINT-REC
+           WRITE PRINT-REC
+           ADD 1 TO LINES-WRITTEN.
+
+       180-INIT-CHECKPOINT.
+      *     Sur une reprise, on relit CHECKPOINT-DATA jusqu a la fin
+      *     pour retrouver le dernier NAME-ST ecrit et les compteurs
+      *     tels qu ils etaient a ce moment-la ; sinon on repart a zero.
+           MOVE SPACES TO RESTART-NAME
+           MOVE 'NO ' TO TRAILER-DONE-IND
+           IF RESTART-REQUESTED
+               MOVE 'YES' TO MORE-CHECKPOINTS
+               OPEN INPUT CHECKPOINT-DATA
+               PERFORM UNTIL MORE-CHECKPOINTS = 'NO '
+                   READ CHECKPOINT-DATA
+                     AT END
+                       MOVE 'NO ' TO MORE-CHECKPOINTS
+                     NOT AT END
+                       MOVE CHKPT-NAME TO RESTART-NAME
+                       MOVE CHKPT-RECORDS-READ TO RECORDS-READ
+                       MOVE CHKPT-RECORDS-SKIPPED TO RECORDS-SKIPPED
+                       MOVE CHKPT-LINES-WRITTEN TO LINES-WRITTEN
+                       MOVE CHKPT-SUM-ALL-MONEY TO SUM-ALL-MONEY
+                       MOVE CHKPT-AVERAGE-SUM TO CURRENT-AVERAGE
+                       MOVE CHKPT-AV-ENTRIES TO CURRENT-AV-ENTRIES
+                       MOVE CHKPT-CURRENT-SUM TO CURRENT-SUM
+                       MOVE CHKPT-TRAILER-DONE TO TRAILER-DONE-IND
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-DATA
+               OPEN EXTEND TOTAL-DATA
+               OPEN EXTEND EXCEPTION-DATA
+               OPEN EXTEND CHECKPOINT-DATA
+               OPEN EXTEND BUYER-TOTALS-DATA
+               OPEN EXTEND GL-FEED-DATA
+           ELSE
+               OPEN OUTPUT TOTAL-DATA
+               OPEN OUTPUT EXCEPTION-DATA
+               OPEN OUTPUT CHECKPOINT-DATA
+               OPEN OUTPUT BUYER-TOTALS-DATA
+               OPEN OUTPUT GL-FEED-DATA
+           END-IF.
+
+       200-AFTER-SORT.
+           MOVE 'YES' TO IS-FIRST-ENTRY
+           PERFORM 180-INIT-CHECKPOINT
+           IF NOT RESTART-REQUESTED
+               PERFORM 150-WRITE-REPORT-HEADER
+           END-IF
+           PERFORM UNTIL ARE-THERE-MORE-RECORDS = 'NO'
+      * Ceci est un commentaire... COL7 a * == commentaire
+      *      READ SORTED-DATA
+      * On ne READ pas un SORT
+              RETURN SORTED-DATA
+            AT END
+              MOVE 'NO ' TO ARE-THERE-MORE-RECORDS
+              IF NOT-FIRST-ENTRY
+      *           S il n y a jamais eu de premiere entree (periode
+      *           demandee sans aucun enregistrement correspondant),
+      *           il n y a rien a totaliser ni a diviser.
+                  PERFORM 405-WRITE-MONTH-SUM-TO-FILE
+                  PERFORM 410-WRITE-CATEGORY-SUM-TO-FILE
+      *           Dernier fournisseur du fichier : il n y a pas
+      *           d enregistrement suivant a exclure, la photo vaut
+      *           donc les compteurs tels quels.
+                  MOVE RECORDS-READ TO PRIOR-RECORDS-READ
+                  MOVE SUM-ALL-MONEY TO PRIOR-SUM-ALL-MONEY
+                  PERFORM 400-WRITE-SUM-TO-FILE
+                  PERFORM 500-TOTAL-AVERAGE-TO-FILE
+                  PERFORM 455-WRITE-FINAL-CHECKPOINT
+              ELSE
+      *           Aucun enregistrement retenu sur CETTE execution, mais
+      *           ce n est pas forcement un fichier sans resultat : sur
+      *           une reprise, si le dernier point de controle est
+      *           deja celui du DERNIER fournisseur du fichier, aucun
+      *           enregistrement sorti ne depasse RESTART-NAME et
+      *           300-COUNT-ROUTINE n est jamais entre, si bien que
+      *           IS-FIRST-ENTRY reste 'YES' meme si ce fournisseur a
+      *           deja ete totalise et son point de controle ecrit.
+      *           CHKPT-TRAILER-DONE distingue ce cas de "rien du tout
+      *           n a jamais ete traite" : s il est absent (abend
+      *           avant 500/505), on les execute maintenant, avec les
+      *           compteurs restaures par 180-INIT-CHECKPOINT ; s il
+      *           est present (abend apres), LINES-WRITTEN restaure
+      *           reflete deja leurs lignes et il n y a rien a refaire.
+                  IF RESTART-REQUESTED AND RESTART-NAME NOT = SPACES
+                                       AND NOT TRAILER-ALREADY-DONE
+                      PERFORM 500-TOTAL-AVERAGE-TO-FILE
+                      PERFORM 455-WRITE-FINAL-CHECKPOINT
+                  END-IF
+              END-IF
+      *         Le trailer de controle est ecrit meme si aucun
+      *         enregistrement n a correspondu a la periode demandee :
+      *         0 RECS LUS est en soi une information utile (carte de
+      *         parametres erronee ?), pas une raison de se taire.
+              PERFORM 510-WRITE-CONTROL-TOTALS
+            NOT AT END
+              PERFORM 300-COUNT-ROUTINE
+                END-RETURN
+                END-PERFORM
+                CLOSE TOTAL-DATA
+                CLOSE EXCEPTION-DATA
+                CLOSE CHECKPOINT-DATA
+                CLOSE BUYER-TOTALS-DATA
+                CLOSE GL-FEED-DATA.
+
+       700-WRITE-TOP-SPENDERS.
+      *     Palmares des plus gros comptes de depenses, en ordre
+      *     decroissant ; les totaux ont deja ete calcules par
+      *     400-WRITE-SUM-TO-FILE, ce 2e SORT ne fait que les classer.
+           MOVE 'YES' TO ARE-THERE-MORE-TOTALS
+           MOVE 0 TO TOP-RANK
+           OPEN OUTPUT TOP-SPENDERS-DATA
+           PERFORM UNTIL ARE-THERE-MORE-TOTALS = 'NO '
+                          OR TOP-RANK = TOP-SPENDERS-LIMIT
+               RETURN SORTED-TOTALS
+                 AT END
+                   MOVE 'NO ' TO ARE-THERE-MORE-TOTALS
+                 NOT AT END
+                   ADD 1 TO TOP-RANK
+                   MOVE SPACES TO TOP-SPENDER-REC
+                   MOVE TOP-RANK TO RANK-OUT
+                   MOVE ST-NAME TO TS-NAME-OUT
+                   MOVE ST-TOTAL TO TS-TOTAL-OUT
+                   WRITE TOP-SPENDER-REC
+               END-RETURN
+           END-PERFORM
+           CLOSE TOP-SPENDERS-DATA.
+
+       300-COUNT-ROUTINE.
+      *     DISPLAY "Name temp : " NAME-ST
+      *     DISPLAY "Money : " MONEY-SPENT-ST
+      *     Sur une reprise, tout ce qui est deja passe par le dernier
+      *     point de controle a deja ete compte et ecrit : on l ignore.
+           IF RESTART-REQUESTED AND NAME-ST NOT > RESTART-NAME
+               CONTINUE
+           ELSE
+      *        Photo prise avant de compter l enregistrement courant :
+      *        c est cette photo, et non les compteurs mis a jour plus
+      *        bas pour ce meme enregistrement, qui ira dans le
+      *        prochain point de controle si celui-ci declenche un
+      *        changement de nom.
+           MOVE RECORDS-READ TO PRIOR-RECORDS-READ
+           MOVE SUM-ALL-MONEY TO PRIOR-SUM-ALL-MONEY
+           PERFORM 320-CHECK-PERIOD
+           IF RECORD-IN-PERIOD
+              PERFORM 305-COUNT-CONTROL-TOTALS
+              IF IS-FIRST-ENTRY = 'YES'
+      *         Premiere iteration, on initialize tout
+                 MOVE NAME-ST TO CURRENT-NAME
+                 MOVE CATEGORY-ST TO CURRENT-CATEGORY
+                 MOVE YEAR-ST TO CURRENT-YEAR
+                 MOVE MONTH-ST TO CURRENT-MONTH
+                 MOVE MONEY-SPENT-ST TO CURRENT-SUM
+                 MOVE MONEY-SPENT-ST TO CURRENT-CAT-SUM
+                 MOVE MONEY-SPENT-ST TO CURRENT-MONTH-SUM
+                 MOVE 1 TO CURRENT-ENTRIES
+                 IF NOT RESTART-REQUESTED
+      *              Sur une reprise, CURRENT-AVERAGE et
+      *              CURRENT-AV-ENTRIES viennent d etre restaures par
+      *              180-INIT-CHECKPOINT ; on ne les remet pas a zero.
+                     MOVE 1 TO CURRENT-AV-ENTRIES
+                     MOVE 0 TO CURRENT-AVERAGE
+                 END-IF
+                 MOVE 'NO ' TO IS-FIRST-ENTRY
+                 MOVE RECORDS-SKIPPED TO PRIOR-RECORDS-SKIPPED
+              ELSE
+                 IF  NAME-ST = CURRENT-NAME
+      *             2e iteration ou plus dans un meme bloc de nom
+                     MOVE RECORDS-SKIPPED TO PRIOR-RECORDS-SKIPPED
+                     IF CATEGORY-ST = CURRENT-CATEGORY
+      *                 Meme poste budgetaire, on regarde le mois
+                         IF YEAR-ST = CURRENT-YEAR
+                                        AND MONTH-ST = CURRENT-MONTH
+      *                     Meme mois, on cumule
+                             ADD MONEY-SPENT-ST TO CURRENT-SUM
+                                                 CURRENT-CAT-SUM
+                                                 CURRENT-MONTH-SUM
+                             ADD 1 TO CURRENT-ENTRIES
+                         ELSE
+      *                     Le mois change dans le meme poste
+                             PERFORM 405-WRITE-MONTH-SUM-TO-FILE
+                             MOVE YEAR-ST TO CURRENT-YEAR
+                             MOVE MONTH-ST TO CURRENT-MONTH
+                             MOVE MONEY-SPENT-ST TO CURRENT-MONTH-SUM
+                             ADD MONEY-SPENT-ST TO CURRENT-SUM
+                                                 CURRENT-CAT-SUM
+                             ADD 1 TO CURRENT-ENTRIES
+                         END-IF
+                     ELSE
+      *                 Nouveau poste budgetaire pour ce nom
+                         PERFORM 405-WRITE-MONTH-SUM-TO-FILE
+                         PERFORM 410-WRITE-CATEGORY-SUM-TO-FILE
+                         MOVE CATEGORY-ST TO CURRENT-CATEGORY
+                         MOVE YEAR-ST TO CURRENT-YEAR
+                         MOVE MONTH-ST TO CURRENT-MONTH
+                         MOVE MONEY-SPENT-ST TO CURRENT-CAT-SUM
+                         MOVE MONEY-SPENT-ST TO CURRENT-MONTH-SUM
+                         ADD MONEY-SPENT-ST TO CURRENT-SUM
+                         ADD 1 TO CURRENT-ENTRIES
+                     END-IF
+                 ELSE
+      *             On change de nom, donc on calcule et on ecrit
+                     PERFORM 405-WRITE-MONTH-SUM-TO-FILE
+                     PERFORM 410-WRITE-CATEGORY-SUM-TO-FILE
+                     ADD CURRENT-SUM TO CURRENT-AVERAGE
+                     ADD 1 TO CURRENT-AV-ENTRIES
+                     PERFORM 400-WRITE-SUM-TO-FILE
+      *      On reinitialize avec le nouveau nom
+                     MOVE NAME-ST TO CURRENT-NAME
+                     MOVE CATEGORY-ST TO CURRENT-CATEGORY
+                     MOVE YEAR-ST TO CURRENT-YEAR
+                     MOVE MONTH-ST TO CURRENT-MONTH
+                     MOVE MONEY-SPENT-ST TO CURRENT-SUM
+                     MOVE MONEY-SPENT-ST TO CURRENT-CAT-SUM
+                     MOVE MONEY-SPENT-ST TO CURRENT-MONTH-SUM
+                     MOVE 1 TO CURRENT-ENTRIES
+                     MOVE RECORDS-SKIPPED TO PRIOR-RECORDS-SKIPPED
+                 END-IF
+              END-IF
+           ELSE
+      *        Hors de la periode demandee : compte a part (voir
+      *        510-WRITE-CONTROL-TOTALS), CURRENT-SUM n est pas touche.
+      *        S il appartient au fournisseur en cours, pas encore
+      *        totalise, on le rend surete pour le prochain point de
+      *        controle tout de suite ; sinon (fournisseur pas encore
+      *        atteint) on attend que CE fournisseur soit lui-meme
+      *        repris avant de l inclure, pour qu une reprise ne le
+      *        recompte pas une 2e fois.
+              ADD 1 TO RECORDS-SKIPPED
+              IF NAME-ST = CURRENT-NAME
+                  MOVE RECORDS-SKIPPED TO PRIOR-RECORDS-SKIPPED
+              END-IF
+           END-IF
+           END-IF.
+
+       305-COUNT-CONTROL-TOTALS.
+      *     Totaux de controle : seuls les enregistrements de la
+      *     periode demandee sont comptes ici, puisque 300-COUNT-
+      *     ROUTINE ne PERFORM ce paragraphe que si RECORD-IN-PERIOD ;
+      *     les enregistrements hors periode sont comptes a part dans
+      *     RECORDS-SKIPPED.
+           ADD 1 TO RECORDS-READ
+           ADD MONEY-SPENT-ST TO SUM-ALL-MONEY.
+
+       320-CHECK-PERIOD.
+      *     Rejette (sans compteur) les enregistrements hors de la
+      *     periode demandee sur la carte de parametres.
+           EVALUATE PARM-PERIOD-TYPE
+             WHEN 'M'
+               IF YEAR-ST = PARM-YEAR AND MONTH-ST = PARM-PERIOD-VALUE
+                   MOVE 'Y' TO PERIOD-MATCH
+               ELSE
+                   MOVE 'N' TO PERIOD-MATCH
+               END-IF
+             WHEN 'Q'
+               COMPUTE REC-QUARTER = ((MONTH-ST - 1) / 3) + 1
+               IF YEAR-ST = PARM-YEAR
+                              AND REC-QUARTER = PARM-PERIOD-VALUE
+                   MOVE 'Y' TO PERIOD-MATCH
+               ELSE
+                   MOVE 'N' TO PERIOD-MATCH
+               END-IF
+             WHEN OTHER
+               MOVE 'Y' TO PERIOD-MATCH
+           END-EVALUATE.
+
+       405-WRITE-MONTH-SUM-TO-FILE.
+      *     Sous-total par nom + poste budgetaire + mois ; mis en
+      *     reserve dans BUFFERED-LINES (avec son extrait GL) au lieu
+      *     d etre ecrit tout de suite, pour que 430-FLUSH-BUYER-LINES
+      *     puisse l ecrire d un bloc avec le reste du fournisseur,
+      *     juste avant son propre point de controle (voir 430).
+           ADD 1 TO BUFFER-COUNT
+           IF BUFFER-COUNT > BUFFER-MAX
+      *         Debordement improbable (plus de postes/mois que prevu
+      *         pour un meme fournisseur) : on ecrit tout de suite
+      *         plutot que de perdre la ligne, au prix d une petite
+      *         perte d atomicite pour ce seul cas.
+               PERFORM 430-FLUSH-BUYER-LINES
+               MOVE 1 TO BUFFER-COUNT
+           END-IF
+           MOVE SPACES TO PRINT-REC
+           MOVE CURRENT-NAME TO NAME-OUT
+           MOVE CURRENT-CATEGORY TO CATEGORY-OUT
+           STRING CURRENT-YEAR '/' CURRENT-MONTH
+                DELIMITED BY SIZE INTO PERIOD-OUT
+           MOVE CURRENT-MONTH-SUM TO TOTAL-OUT
+           MOVE PRINT-REC TO BUF-PRINT-LINE (BUFFER-COUNT)
+           MOVE SPACES TO BUF-GL-LINE (BUFFER-COUNT)
+           MOVE 'N' TO BUF-HAS-GL (BUFFER-COUNT)
+           PERFORM 415-WRITE-GL-FEED-RECORD.
+
+       410-WRITE-CATEGORY-SUM-TO-FILE.
+      *     Sous-total par nom + poste budgetaire, mis en reserve
+      *     comme 405-WRITE-MONTH-SUM-TO-FILE, avant le total du
+      *     fournisseur ecrit par 400-WRITE-SUM-TO-FILE.
+           ADD 1 TO BUFFER-COUNT
+           IF BUFFER-COUNT > BUFFER-MAX
+               PERFORM 430-FLUSH-BUYER-LINES
+               MOVE 1 TO BUFFER-COUNT
+           END-IF
+           MOVE SPACES TO PRINT-REC
+           MOVE CURRENT-NAME TO NAME-OUT
+           MOVE CURRENT-CATEGORY TO CATEGORY-OUT
+           MOVE CURRENT-CAT-SUM TO TOTAL-OUT
+           MOVE PRINT-REC TO BUF-PRINT-LINE (BUFFER-COUNT)
+           MOVE SPACES TO BUF-GL-LINE (BUFFER-COUNT)
+           MOVE 'N' TO BUF-HAS-GL (BUFFER-COUNT).
+
+       415-WRITE-GL-FEED-RECORD.
+      *     Extrait a l intention du systeme de comptabilite : un
+      *     enregistrement par fournisseur, poste budgetaire et mois
+      *     (le meme decoupage que 405-WRITE-MONTH-SUM-TO-FILE), mis
+      *     en reserve dans le meme emplacement du tampon que sa
+      *     ligne de sous-total.
+           PERFORM 417-LOOKUP-GL-CODE
+           MOVE SPACES TO GL-FEED-REC
+           MOVE GL-CODE TO GL-CODE-OUT
+           MOVE CURRENT-NAME TO GL-NAME-OUT
+           STRING CURRENT-YEAR '/' CURRENT-MONTH
+                DELIMITED BY SIZE INTO GL-PERIOD-OUT
+           MOVE CURRENT-MONTH-SUM TO GL-TOTAL-OUT
+           MOVE GL-FEED-REC TO BUF-GL-LINE (BUFFER-COUNT)
+           MOVE 'Y' TO BUF-HAS-GL (BUFFER-COUNT).
+
+       417-LOOKUP-GL-CODE.
+      *     Table de correspondance poste budgetaire -> code de
+      *     grand-livre ; un poste non repertorie tombe dans DIVERS.
+           EVALUATE CURRENT-CATEGORY
+             WHEN 'VOYA'
+               MOVE '6100  ' TO GL-CODE
+             WHEN 'SUPP'
+               MOVE '6200  ' TO GL-CODE
+             WHEN 'UTIL'
+               MOVE '6300  ' TO GL-CODE
+             WHEN 'CONT'
+               MOVE '6400  ' TO GL-CODE
+             WHEN OTHER
+               MOVE '6900  ' TO GL-CODE
+           END-EVALUATE.
+
+       430-FLUSH-BUYER-LINES.
+      *     Ecrit en bloc toutes les lignes mises en reserve pour le
+      *     fournisseur courant (sous-totaux mois et poste budgetaire,
+      *     et leurs extraits GL associes) ; voir 405/410/415. Appele
+      *     juste avant la ligne de total du fournisseur, dans
+      *     400-WRITE-SUM-TO-FILE, pour que rien ne soit physiquement
+      *     ecrit dans TOTAL-DATA ou GL-FEED-DATA avant que le
+      *     fournisseur entier ne soit pret a etre totalise.
+           PERFORM VARYING BUFFER-INDEX FROM 1 BY 1
+                     UNTIL BUFFER-INDEX > BUFFER-COUNT
+               MOVE BUF-PRINT-LINE (BUFFER-INDEX) TO PRINT-REC
+               WRITE PRINT-REC
+               ADD 1 TO LINES-WRITTEN
+               IF BUF-GL-PRESENT (BUFFER-INDEX)
+                   MOVE BUF-GL-LINE (BUFFER-INDEX) TO GL-FEED-REC
+                   WRITE GL-FEED-REC
+               END-IF
+           END-PERFORM
+           MOVE 0 TO BUFFER-COUNT.
+
+       400-WRITE-SUM-TO-FILE.
+      *     move space permet de mettre les espaces ou il faut
+           PERFORM 430-FLUSH-BUYER-LINES
+           MOVE SPACES TO PRINT-REC
+           MOVE CURRENT-NAME TO NAME-OUT
+           MOVE CURRENT-SUM TO TOTAL-OUT
+           WRITE PRINT-REC
+           ADD 1 TO LINES-WRITTEN
+           MOVE SPACES TO BUYER-TOTAL-RECORD
+           MOVE CURRENT-NAME TO BT-NAME
+           MOVE CURRENT-SUM TO BT-TOTAL
+           WRITE BUYER-TOTAL-RECORD
+           PERFORM 420-CHECK-THRESHOLD
+           ADD 1 TO BUYERS-SINCE-CHECKPOINT
+           IF BUYERS-SINCE-CHECKPOINT >= CHECKPOINT-INTERVAL
+               PERFORM 450-WRITE-CHECKPOINT
+               MOVE 0 TO BUYERS-SINCE-CHECKPOINT
+           END-IF.
+
+       450-WRITE-CHECKPOINT.
+      *     Point de controle : le nom du dernier fournisseur totalise
+      *     et les compteurs a ce moment-la, pour permettre un RESTART
+      *     sans tout reprendre depuis le debut du fichier.
+           MOVE SPACES TO CHECKPOINT-RECORD
+           MOVE CURRENT-NAME TO CHKPT-NAME
+      *     PRIOR-* reflete les compteurs tels qu ils etaient a la
+      *     fin du fournisseur qu on vient de totaliser, avant que
+      *     l enregistrement du fournisseur suivant (celui qui a
+      *     declenche ce changement de nom) ne soit compte, pour ne
+      *     pas le recompter une 2e fois au redemarrage.
+           MOVE PRIOR-RECORDS-READ TO CHKPT-RECORDS-READ
+           MOVE PRIOR-RECORDS-SKIPPED TO CHKPT-RECORDS-SKIPPED
+           MOVE LINES-WRITTEN TO CHKPT-LINES-WRITTEN
+           MOVE PRIOR-SUM-ALL-MONEY TO CHKPT-SUM-ALL-MONEY
+           MOVE CURRENT-AVERAGE TO CHKPT-AVERAGE-SUM
+           MOVE CURRENT-AV-ENTRIES TO CHKPT-AV-ENTRIES
+           MOVE CURRENT-SUM TO CHKPT-CURRENT-SUM
+      *     500/505 n ont pas encore tourne pour ce fournisseur (ils
+      *     n arrivent qu une fois le DERNIER fournisseur du fichier
+      *     atteint) ; voir 455-WRITE-FINAL-CHECKPOINT.
+           MOVE 'NO ' TO CHKPT-TRAILER-DONE
+           WRITE CHECKPOINT-RECORD.
+
+       455-WRITE-FINAL-CHECKPOINT.
+      *     Point de controle ecrit une fois 500-TOTAL-AVERAGE-TO-FILE
+      *     et 505-WRITE-GRAND-TOTAL termines pour le dernier
+      *     fournisseur du fichier, afin qu une reprise apres un
+      *     abend dans cette fenetre sache que ces deux paragraphes
+      *     ont deja produit leurs lignes (pas de reecriture) et
+      *     retrouve le bon LIGNES ECRITES ; sans ce point de
+      *     controle, IS-FIRST-ENTRY resterait 'YES' sur la reprise
+      *     (aucun enregistrement sorte ne depasse RESTART-NAME) et
+      *     ces deux paragraphes ne s executeraient plus jamais.
+           MOVE SPACES TO CHECKPOINT-RECORD
+           MOVE CURRENT-NAME TO CHKPT-NAME
+           MOVE RECORDS-READ TO CHKPT-RECORDS-READ
+           MOVE RECORDS-SKIPPED TO CHKPT-RECORDS-SKIPPED
+           MOVE LINES-WRITTEN TO CHKPT-LINES-WRITTEN
+           MOVE SUM-ALL-MONEY TO CHKPT-SUM-ALL-MONEY
+           MOVE CURRENT-AVERAGE TO CHKPT-AVERAGE-SUM
+           MOVE CURRENT-AV-ENTRIES TO CHKPT-AV-ENTRIES
+           MOVE CURRENT-SUM TO CHKPT-CURRENT-SUM
+           MOVE 'YES' TO CHKPT-TRAILER-DONE
+           WRITE CHECKPOINT-RECORD.
+
+       420-CHECK-THRESHOLD.
+      *     Le total du fournisseur est final a ce point-ci ; on le
+      *     compare au seuil pour la liste d exceptions du comite
+      *     des finances.
+           IF CURRENT-SUM > THRESHOLD
+               MOVE SPACES TO EXCEPTION-REC
+               MOVE CURRENT-NAME TO EXC-NAME-OUT
+               MOVE CURRENT-SUM TO EXC-TOTAL-OUT
+               MOVE THRESHOLD TO EXC-THRESHOLD-OUT
+               WRITE EXCEPTION-REC
+           END-IF.
+
+       500-TOTAL-AVERAGE-TO-FILE.
+           ADD CURRENT-SUM TO CURRENT-AVERAGE
+           MOVE CURRENT-AVERAGE TO GRAND-TOTAL
+           DIVIDE CURRENT-AV-ENTRIES INTO CURRENT-AVERAGE
+           MOVE "--------------------------------------------" TO
+                PRINT-REC
+           WRITE PRINT-REC
+           ADD 1 TO LINES-WRITTEN
+           MOVE SPACES TO PRINT-REC
+           MOVE "TOTAL AVERAGE       " TO NAME-OUT
+           MOVE CURRENT-AVERAGE TO TOTAL-OUT
+           WRITE PRINT-REC
+           ADD 1 TO LINES-WRITTEN
+           PERFORM 505-WRITE-GRAND-TOTAL.
+
+       505-WRITE-GRAND-TOTAL.
+      *     Total general de tous les fournisseurs (et non plus la
+      *     seule moyenne des totaux, ecrite ci-dessus).
+           MOVE GRAND-TOTAL TO GRAND-TOTAL-ED
+           MOVE SPACES TO TRAILER-LINE
+           STRING "TOTAL GENERAL       " GRAND-TOTAL-ED
+                DELIMITED BY SIZE INTO TRAILER-LINE
+           MOVE TRAILER-LINE TO PRINT-REC
+           WRITE PRINT-REC
+           ADD 1 TO LINES-WRITTEN.
+
+       510-WRITE-CONTROL-TOTALS.
+      *     Totaux de controle pour balancer TOTAL-DATA contre un
+      *     compte manuel de DEPENS avant classement : RECS LUS (dans
+      *     la periode demandee) + HORS PERIODE (valides mais hors de
+      *     cette periode) + REJETS (rejetes par 065-VALIDATE-ONE-
+      *     RECORD, peu importe la periode) doit egaler le nombre
+      *     total d enregistrements de DEPENS. Ecrit a chaque RUN,
+      *     meme si aucun enregistrement n a correspondu a la periode
+      *     demandee.
+           MOVE SUM-ALL-MONEY TO SUM-ALL-MONEY-ED
+           MOVE SPACES TO TRAILER-LINE
+           STRING 'SOMME MONEY-SPENT-ST=' SUM-ALL-MONEY-ED
+                  DELIMITED BY SIZE INTO TRAILER-LINE
+           MOVE TRAILER-LINE TO PRINT-REC
+           WRITE PRINT-REC
+           ADD 1 TO LINES-WRITTEN
+           MOVE SPACES TO TRAILER-LINE
+           STRING 'HORS PERIODE=' RECORDS-SKIPPED
+                  DELIMITED BY SIZE INTO TRAILER-LINE
+           MOVE TRAILER-LINE TO PRINT-REC
+           WRITE PRINT-REC
+           ADD 1 TO LINES-WRITTEN
+           MOVE SPACES TO TRAILER-LINE
+           STRING 'REJETS=' RECORDS-REJECTED
+                  DELIMITED BY SIZE INTO TRAILER-LINE
+           MOVE TRAILER-LINE TO PRINT-REC
+           WRITE PRINT-REC
+           ADD 1 TO LINES-WRITTEN
+      *     Cette derniere ligne se compte elle-meme : LINES-WRITTEN
+      *     est donc incremente avant de construire la ligne (et non
+      *     apres, comme pour les autres lignes de ce paragraphe) pour
+      *     que LIGNES ECRITES reflete le nombre physique final de
+      *     PRINT-REC dans TOTAL-DATA, cette ligne comprise.
+           ADD 1 TO LINES-WRITTEN
+           MOVE SPACES TO TRAILER-LINE
+           STRING 'RECS LUS=' RECORDS-READ
+                  ' LIGNES ECRITES=' LINES-WRITTEN
+                  DELIMITED BY SIZE INTO TRAILER-LINE
+           MOVE TRAILER-LINE TO PRINT-REC
+           WRITE PRINT-REC.
+
+       END PROGRAM DEPENSES.
